@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  TRANREC - daily transaction detail record, TRANS-FILE
+      ******************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-REC-TYPE          PIC X(1).
+      *        "D" = detail record, "T" = trailer (control totals)
+           05  TRANS-AMOUNT            PIC 9(5)V99.
+           05  TRANS-DC-IND            PIC X(1).
+      *        "D" = debit/normal posting, adds to the running total
+      *        "C" = credit/reversal, nets against the running total
+           05  TRANS-CURRENCY-CODE     PIC X(3).
+           05  TRANS-REVERSAL-IND      PIC X(1).
+      *        "Y" = this credit is an authorized reversal/correction
+           05  FILLER                  PIC X(6).
+
+      *    Trailer record, last record on TRANS-FILE, carries the
+      *    control total and record count the extract was built with.
+       01  TRANS-TRAILER-RECORD REDEFINES TRANS-RECORD.
+           05  TRAILER-REC-TYPE        PIC X(1).
+           05  TRAILER-CONTROL-TOTAL   PIC S9(9)V99.
+           05  TRAILER-RECORD-COUNT    PIC 9(7).
