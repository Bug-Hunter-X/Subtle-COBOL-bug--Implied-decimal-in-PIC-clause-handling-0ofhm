@@ -0,0 +1,675 @@
+      ******************************************************************
+      *  DLYACCUM - daily transaction accumulator.
+      *  Reads TRANS-FILE, a sequential extract of one day's
+      *  transaction amounts, and accumulates them into WS-AMOUNT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYACCUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "ACCUMRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHKP-KEY
+               FILE STATUS IS WS-CHKP-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CHKP-RESTART-FLAG           PIC X(1).
+      *        "Y" = run in progress, safe to resume from this point
+           05  CHKP-AMOUNT                 PIC S9(5)V99.
+           05  CHKP-SUSPENSE-TOTAL         PIC S9(5)V99.
+           05  CHKP-RECORD-COUNT           PIC 9(7).
+           05  CHKP-PHYS-REC-COUNT         PIC 9(7).
+           05  CHKP-REJECT-COUNT           PIC 9(7).
+           05  CHKP-REJECT-TOTAL           PIC S9(9)V99.
+           05  CHKP-FINALIZED               PIC X(1).
+      *        "Y" = 3000/4100 already wrote the report's total and
+      *        reconciliation lines for this run -- a restart seeing
+      *        this must not run them again.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD                PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD                    PIC X(132).
+
+      *    CONTROL-FILE - one record of operator-tunable run settings,
+      *    read fresh at the start of every run so the transaction
+      *    ceiling and rounding convention can be changed without a
+      *    recompile, the same way CHECKPOINT-FILE externalizes
+      *    restart state.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-MAX-TRANS-AMOUNT        PIC 9(5)V99.
+           05  CTL-ROUNDING-MODE           PIC X(1).
+           05  FILLER                      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AMOUNT                   PIC S9(5)V99 VALUE 0.
+       01  WS-SUSPENSE-TOTAL           PIC S9(5)V99 VALUE 0.
+       01  WS-SIGNED-AMOUNT            PIC S9(5)V99 VALUE 0.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-TRAILER-SWITCH           PIC X VALUE "N".
+           88  WS-TRAILER-SEEN         VALUE "Y".
+       01  WS-TRAILER-CONTROL-TOTAL    PIC S9(9)V99 VALUE 0.
+       01  WS-TRAILER-CONTROL-TOTAL-EDIT PIC -(9)9.99.
+       01  WS-TRAILER-RECORD-COUNT     PIC 9(7) VALUE 0.
+
+      *    Per-currency accumulators -- one signed running total per
+      *    currency code seen on the file, found (or added) by a
+      *    linear scan of WS-CURR-ENTRY. The table stays small enough
+      *    in practice (a handful of active currencies per run) that
+      *    a linear scan is simpler than keeping it SEARCH ALL-ready.
+      *    A signed running total is accumulated directly, rather than
+      *    reusing bugSolution.cob's unsigned whole/decimal split --
+      *    that split has no way to carry a borrow for a negative
+      *    (reversal) amount, so it doesn't extend to this table.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURR-COUNT           PIC 9(2) VALUE 0.
+           05  WS-CURR-ENTRY OCCURS 20 TIMES INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE        PIC X(3).
+               10  WS-CURR-TOTAL       PIC S9(7)V99 VALUE 0.
+       01  WS-FIND-IDX                 PIC 9(2) VALUE 0.
+       01  WS-CURR-TABLE-FULL-SWITCH   PIC X VALUE "N".
+           88  WS-CURR-TABLE-FULL      VALUE "Y".
+      *    Amounts that posted to WS-AMOUNT successfully but could not
+      *    be filed under a per-currency total (table full, or the
+      *    per-currency ADD itself overflowed) -- this is a gap in the
+      *    currency BREAKDOWN only. WS-AMOUNT already carries the
+      *    money, so this must never be folded into WS-SUSPENSE-TOTAL,
+      *    which is what 4100's reconciliation and the closing warning
+      *    treat as an actual shortfall in WS-AMOUNT.
+       01  WS-CURR-SUSPENSE-TOTAL      PIC S9(9)V99 VALUE 0.
+       01  WS-CURR-SUSPENSE-TOTAL-EDIT PIC -(9)9.99.
+
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE 0.
+      *    Counts every physical record read from TRANS-FILE (posted,
+      *    rejected, or the trailer) -- unlike WS-RECORD-COUNT, which
+      *    only counts postings, this tracks the true file position,
+      *    so it's what gets checkpointed for restart and what the
+      *    audit/exception trail cites as the source record number.
+       01  WS-PHYS-REC-COUNT           PIC 9(7) VALUE 0.
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY              PIC 9(4).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+       01  WS-OPENING-BALANCE          PIC S9(5)V99 VALUE 0.
+       01  WS-OPENING-BALANCE-EDIT     PIC -(5)9.99.
+       01  WS-AMOUNT-EDIT               PIC -(5)9.99.
+       01  TRANS-AMOUNT-EDIT            PIC Z(4)9.99.
+       01  WS-CURR-TOTAL-EDIT           PIC -(6)9.99.
+
+       01  WS-CHKP-KEY                 PIC 9(1) VALUE 1.
+       01  WS-CHKP-STATUS              PIC X(2) VALUE "00".
+       01  WS-RESTART-SWITCH           PIC X VALUE "N".
+           88  WS-RESTART-MODE         VALUE "Y".
+       01  WS-SKIP-COUNT                PIC 9(7) VALUE 0.
+       01  WS-FINALIZED-SWITCH         PIC X VALUE "N".
+      *        Set on a restart when the checkpoint shows the prior
+      *        run already wrote its total/reconciliation lines but
+      *        was never cleared -- nothing is left to reprocess.
+           88  WS-ALREADY-FINALIZED    VALUE "Y".
+
+      *    Default transaction ceiling -- overridden at run start by
+      *    CTL-MAX-TRANS-AMOUNT from CONTROL-FILE when that file is
+      *    present, so this only takes effect if no control file is
+      *    supplied.
+       01  WS-MAX-TRANS-AMOUNT          PIC 9(5)V99 VALUE 10000.00.
+       01  WS-CTL-STATUS                PIC X(2) VALUE "00".
+       01  WS-REJECT-SWITCH             PIC X VALUE "N".
+           88  WS-REJECTED               VALUE "Y".
+       01  WS-REJECT-REASON             PIC X(30).
+       01  WS-REJECT-COUNT              PIC 9(7) VALUE 0.
+      *    Signed value of every rejected transaction that was still
+      *    numeric enough to sign -- the extract's trailer control
+      *    total was struck over every detail record regardless of
+      *    whether business-rule validation later rejects it, so a
+      *    reject has to be folded back in here for the trailer
+      *    comparison in 4100 to mean anything.
+       01  WS-REJECT-TOTAL              PIC S9(9)V99 VALUE 0.
+
+       01  WS-AUDIT-BEFORE-BAL          PIC S9(5)V99.
+       01  WS-AUDIT-BEFORE-BAL-EDIT     PIC -(5)9.99.
+       01  WS-AUDIT-AFTER-BAL-EDIT      PIC -(5)9.99.
+       01  WS-AUDIT-TIMESTAMP           PIC X(21).
+       01  WS-SIGNED-AMOUNT-EDIT        PIC -(5)9.99.
+       01  WS-SUSPENSE-ROUTED-SWITCH    PIC X VALUE "N".
+           88  WS-SUSPENSE-ROUTED       VALUE "Y".
+
+      *    RECONCILE-ONLY WORKING FIELDS
+       01  WS-RECONCILE-COUNT           PIC 9(7) VALUE 0.
+       01  WS-RECONCILE-TOTAL           PIC S9(9)V99 VALUE 0.
+       01  WS-RECONCILE-TOTAL-EDIT      PIC -(9)9.99.
+
+      *    "S" = standard round-half-away-from-zero, "B" = banker's
+      *    rounding (round-half-to-even) -- matches whichever
+      *    convention the downstream system we feed expects. Default
+      *    below is overridden by CTL-ROUNDING-MODE from CONTROL-FILE
+      *    when that file is present.
+       01  WS-ROUNDING-MODE             PIC X(1) VALUE "S".
+           88  WS-ROUND-BANKERS         VALUE "B".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-CHECK-RESTART
+           IF WS-ALREADY-FINALIZED
+      *            The prior run finished 3000/4100 -- the report
+      *            already carries its total/reconciliation lines --
+      *            but stopped before 4300 could clear the checkpoint.
+      *            There is nothing left to post or re-report; just
+      *            finish the interrupted cleanup.
+               DISPLAY "DLYACCUM - PRIOR RUN ALREADY FINALIZED, "
+                   "COMPLETING INTERRUPTED CHECKPOINT CLEANUP ONLY"
+               PERFORM 4300-CLEAR-CHECKPOINT
+               STOP RUN
+           END-IF
+           PERFORM 0075-READ-CONTROL-RECORD
+           PERFORM 0100-INITIALIZE-REPORT
+           OPEN INPUT TRANS-FILE
+           PERFORM WS-SKIP-COUNT TIMES
+               PERFORM 1000-READ-TRANS-FILE
+           END-PERFORM
+           PERFORM 1000-READ-TRANS-FILE
+           PERFORM UNTIL WS-EOF OR WS-TRAILER-SEEN
+               IF TRANS-REC-TYPE = "T"
+                   PERFORM 4000-CAPTURE-TRAILER
+               ELSE
+                   PERFORM 2050-VALIDATE-TRANSACTION
+                   IF WS-REJECTED
+                       ADD 1 TO WS-REJECT-COUNT
+                       PERFORM 2055-ACCUMULATE-REJECT-TOTAL
+                       PERFORM 2060-WRITE-EXCEPTION
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 2000-POST-AMOUNT
+                       PERFORM 2200-WRITE-DETAIL-LINE
+                   END-IF
+      *            Checkpoint after every record, posted or rejected,
+      *            not just every so many postings -- REPORT-FILE,
+      *            EXCEPTION-FILE and AUDIT-FILE are appended to
+      *            (OPEN EXTEND) rather than repositioned on a
+      *            restart, so any record left un-checkpointed here
+      *            would be replayed and its detail/exception/audit
+      *            line written a second time.
+                   PERFORM 4200-WRITE-CHECKPOINT
+                   PERFORM 1000-READ-TRANS-FILE
+               END-IF
+           END-PERFORM
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           PERFORM 3000-WRITE-TOTAL-LINES
+           PERFORM 4100-RECONCILE-CONTROL-TOTALS
+           PERFORM 4250-MARK-FINALIZED
+           CLOSE REPORT-FILE
+           PERFORM 4300-CLEAR-CHECKPOINT
+           IF WS-SUSPENSE-TOTAL NOT = 0
+               DISPLAY "WARNING - SUSPENSE TOTAL " WS-SUSPENSE-TOTAL
+                   " - SEE EXCEPTION MESSAGES ABOVE"
+           END-IF
+           IF WS-CURR-SUSPENSE-TOTAL NOT = 0
+               DISPLAY "WARNING - " WS-CURR-SUSPENSE-TOTAL
+                   " POSTED BUT UNALLOCATED TO A CURRENCY TOTAL"
+                   " - SEE PER-CURRENCY BREAKDOWN ON REPORT"
+           END-IF
+           STOP RUN.
+
+       0050-CHECK-RESTART.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKP-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE "N" TO CHKP-RESTART-FLAG
+               MOVE 0 TO CHKP-AMOUNT CHKP-SUSPENSE-TOTAL
+                   CHKP-RECORD-COUNT CHKP-PHYS-REC-COUNT
+                   CHKP-REJECT-COUNT CHKP-REJECT-TOTAL
+               MOVE "N" TO CHKP-FINALIZED
+               MOVE 1 TO WS-CHKP-KEY
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           MOVE 1 TO WS-CHKP-KEY
+           READ CHECKPOINT-FILE
+           IF CHKP-RESTART-FLAG = "Y"
+               IF CHKP-FINALIZED = "Y"
+                   SET WS-ALREADY-FINALIZED TO TRUE
+               ELSE
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE CHKP-AMOUNT TO WS-AMOUNT
+                   MOVE CHKP-SUSPENSE-TOTAL TO WS-SUSPENSE-TOTAL
+                   MOVE CHKP-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE CHKP-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CHKP-REJECT-TOTAL TO WS-REJECT-TOTAL
+      *                    Skip by the true physical record position,
+      *                    not the posted-only count --
+      *                    WS-PHYS-REC-COUNT is left at zero here and
+      *                    rebuilds itself back up to this same value
+      *                    as the skip-reads below run, so it lands on
+      *                    the exact record the checkpoint left off at
+      *                    even though some of those records were
+      *                    rejects that never incremented
+      *                    WS-RECORD-COUNT.
+                   MOVE CHKP-PHYS-REC-COUNT TO WS-SKIP-COUNT
+                   DISPLAY
+                       "DLYACCUM - RESUMING FROM CHECKPOINT AT RECORD "
+                       WS-SKIP-COUNT
+               END-IF
+           END-IF.
+
+       0075-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+               IF WS-CTL-STATUS = "00"
+                   IF CTL-MAX-TRANS-AMOUNT IS NUMERIC
+                       MOVE CTL-MAX-TRANS-AMOUNT TO WS-MAX-TRANS-AMOUNT
+                   END-IF
+                   IF CTL-ROUNDING-MODE = "S" OR CTL-ROUNDING-MODE = "B"
+                       MOVE CTL-ROUNDING-MODE TO WS-ROUNDING-MODE
+                   END-IF
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "DLYACCUM - NO CONTROL FILE FOUND, USING "
+                   "DEFAULT CEILING AND ROUNDING MODE"
+           END-IF.
+
+       0100-INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-RUN-YYYY
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-RUN-MM
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-RUN-DD
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           MOVE WS-AMOUNT TO WS-OPENING-BALANCE
+           MOVE WS-OPENING-BALANCE TO WS-OPENING-BALANCE-EDIT
+      *    A restart must not wipe out the detail/exception/audit
+      *    history the failed run already wrote -- extend the prior
+      *    run's files instead of truncating them with OPEN OUTPUT.
+           IF WS-RESTART-MODE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "DAILY TRANSACTION ACCUMULATOR - RUN DATE "
+               WS-RUN-DATE-DISPLAY DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "OPENING CONTROL TOTAL (ALL CURRENCIES, "
+               "NOT A CASH BALANCE): " WS-OPENING-BALANCE-EDIT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-RESTART-MODE
+      *            Split across two lines -- strung together as one
+      *            literal this overruns REPORT-RECORD's 132 bytes and
+      *            STRING has no ON OVERFLOW, so GnuCOBOL would just
+      *            silently drop the tail explaining what does and
+      *            doesn't span the full run.
+               MOVE SPACES TO REPORT-RECORD
+               STRING "*** RESUMED AT RECORD " WS-SKIP-COUNT " ***"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE SPACES TO REPORT-RECORD
+               STRING "PER-CURRENCY BREAKDOWN BELOW COVERS THIS "
+                   "SEGMENT ONLY; RECORD/REJECT COUNTS AND CONTROL "
+                   "TOTALS COVER THE FULL RUN"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "REC#    AMOUNT      DC  CCY  RUNNING CTRL TOTAL"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       1000-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PHYS-REC-COUNT
+           END-READ.
+
+       2000-POST-AMOUNT.
+           MOVE WS-AMOUNT TO WS-AUDIT-BEFORE-BAL
+           MOVE "N" TO WS-SUSPENSE-ROUTED-SWITCH
+           IF TRANS-DC-IND = "C"
+               COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+           ELSE
+               MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+           END-IF
+           IF WS-ROUND-BANKERS
+               ADD WS-SIGNED-AMOUNT TO WS-AMOUNT
+                   ROUNDED MODE IS NEAREST-EVEN
+                   ON SIZE ERROR
+                       PERFORM 2075-ROUTE-TO-SUSPENSE
+               END-ADD
+           ELSE
+               ADD WS-SIGNED-AMOUNT TO WS-AMOUNT
+                   ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   ON SIZE ERROR
+                       PERFORM 2075-ROUTE-TO-SUSPENSE
+               END-ADD
+           END-IF.
+           PERFORM 2070-WRITE-AUDIT-RECORD.
+           PERFORM 2100-FIND-OR-ADD-CURRENCY.
+           IF WS-CURR-TABLE-FULL
+               DISPLAY "DLYACCUM - CURRENCY TABLE FULL FOR "
+                   TRANS-CURRENCY-CODE " - UNALLOCATED TO A CURRENCY "
+                   "TOTAL"
+               ADD WS-SIGNED-AMOUNT TO WS-CURR-SUSPENSE-TOTAL
+           ELSE
+               IF WS-ROUND-BANKERS
+                   ADD WS-SIGNED-AMOUNT TO WS-CURR-TOTAL(WS-FIND-IDX)
+                       ROUNDED MODE IS NEAREST-EVEN
+                       ON SIZE ERROR
+                           PERFORM 2080-ROUTE-CURRENCY-TO-SUSPENSE
+                   END-ADD
+               ELSE
+                   ADD WS-SIGNED-AMOUNT TO WS-CURR-TOTAL(WS-FIND-IDX)
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       ON SIZE ERROR
+                           PERFORM 2080-ROUTE-CURRENCY-TO-SUSPENSE
+                   END-ADD
+               END-IF
+           END-IF.
+
+       2050-VALIDATE-TRANSACTION.
+           MOVE "N" TO WS-REJECT-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRANS-AMOUNT NOT NUMERIC
+               SET WS-REJECTED TO TRUE
+               MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+           ELSE
+               IF TRANS-DC-IND NOT = "D" AND TRANS-DC-IND NOT = "C"
+                   SET WS-REJECTED TO TRUE
+                   MOVE "INVALID DEBIT/CREDIT INDICATOR"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF TRANS-DC-IND = "C"
+                       AND TRANS-REVERSAL-IND NOT = "Y"
+                       SET WS-REJECTED TO TRUE
+                       MOVE "CREDIT WITHOUT REVERSAL FLAG"
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF TRANS-AMOUNT > WS-MAX-TRANS-AMOUNT
+                           SET WS-REJECTED TO TRUE
+                           MOVE "EXCEEDS TRANSACTION CEILING"
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2055-ACCUMULATE-REJECT-TOTAL.
+      *    The extract's trailer control total was struck over every
+      *    detail record before this program ever saw it, so a
+      *    rejected record still has to contribute its signed amount
+      *    here for 4100's reconciliation against the trailer to
+      *    balance. A record rejected for non-numeric content can't
+      *    be signed at all, so it is left out and the reconciliation
+      *    is expected to flag the resulting difference.
+           IF TRANS-AMOUNT IS NUMERIC
+               IF TRANS-DC-IND = "C"
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               ELSE
+                   MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+               END-IF
+               ADD WS-SIGNED-AMOUNT TO WS-REJECT-TOTAL
+           END-IF.
+
+       2060-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "REC " WS-PHYS-REC-COUNT " "
+               TRANS-AMOUNT " " TRANS-DC-IND " " TRANS-CURRENCY-CODE
+               " - " WS-REJECT-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       2070-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-BEFORE-BAL TO WS-AUDIT-BEFORE-BAL-EDIT
+           MOVE WS-AMOUNT TO WS-AUDIT-AFTER-BAL-EDIT
+           MOVE WS-SIGNED-AMOUNT TO WS-SIGNED-AMOUNT-EDIT
+           MOVE SPACES TO AUDIT-RECORD
+           IF WS-SUSPENSE-ROUTED
+               STRING "REC " WS-PHYS-REC-COUNT " AMT "
+                   WS-SIGNED-AMOUNT-EDIT
+                   " BEFORE " WS-AUDIT-BEFORE-BAL-EDIT
+                   " AFTER " WS-AUDIT-AFTER-BAL-EDIT
+                   " AT " WS-AUDIT-TIMESTAMP(1:14)
+                   " - ROUTED TO SUSPENSE, NOT POSTED"
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+           ELSE
+               STRING "REC " WS-PHYS-REC-COUNT " AMT "
+                   WS-SIGNED-AMOUNT-EDIT
+                   " BEFORE " WS-AUDIT-BEFORE-BAL-EDIT
+                   " AFTER " WS-AUDIT-AFTER-BAL-EDIT
+                   " AT " WS-AUDIT-TIMESTAMP(1:14)
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+           END-IF
+           WRITE AUDIT-RECORD.
+
+       2075-ROUTE-TO-SUSPENSE.
+           SET WS-SUSPENSE-ROUTED TO TRUE
+           DISPLAY "DLYACCUM - SIZE ERROR ADDING "
+               WS-SIGNED-AMOUNT " - ROUTED TO SUSPENSE"
+           ADD WS-SIGNED-AMOUNT TO WS-SUSPENSE-TOTAL
+               ON SIZE ERROR
+                   PERFORM 2076-SUSPENSE-OVERFLOW-ABEND
+           END-ADD.
+
+      *    WS-SUSPENSE-TOTAL is the last fallback for a posting that
+      *    didn't fit WS-AMOUNT. Once it overflows too there is
+      *    nowhere further to route the amount, so the run stops here
+      *    rather than let the total silently wrap or truncate. The
+      *    checkpoint written after the prior record is left in place
+      *    (CHECKPOINT-FILE is not cleared on this path) so a restart
+      *    picks back up at the failing record once the condition
+      *    that caused the overflow has been investigated.
+       2076-SUSPENSE-OVERFLOW-ABEND.
+           DISPLAY "DLYACCUM - FATAL: SUSPENSE TOTAL OVERFLOW ON "
+               "RECORD " WS-PHYS-REC-COUNT " - RUN TERMINATED"
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
+
+       2080-ROUTE-CURRENCY-TO-SUSPENSE.
+      *    This is an overflow of the per-currency breakdown only --
+      *    WS-AMOUNT was already posted successfully above, so this
+      *    amount is NOT missing from the overall total and must not
+      *    go into WS-SUSPENSE-TOTAL, which 4100 treats as a real
+      *    shortfall in WS-AMOUNT.
+           DISPLAY "DLYACCUM - SIZE ERROR ADDING "
+               WS-SIGNED-AMOUNT " TO CURRENCY "
+               TRANS-CURRENCY-CODE " - UNALLOCATED TO A CURRENCY TOTAL"
+           ADD WS-SIGNED-AMOUNT TO WS-CURR-SUSPENSE-TOTAL.
+
+       2100-FIND-OR-ADD-CURRENCY.
+           MOVE 0 TO WS-FIND-IDX
+           MOVE "N" TO WS-CURR-TABLE-FULL-SWITCH
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+               UNTIL WS-CURR-IDX > WS-CURR-COUNT
+               IF WS-CURR-CODE(WS-CURR-IDX) = TRANS-CURRENCY-CODE
+                   MOVE WS-CURR-IDX TO WS-FIND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FIND-IDX = 0
+      *            WS-CURR-ENTRY OCCURS 20 TIMES -- this limit must
+      *            track that OCCURS count.
+               IF WS-CURR-COUNT >= 20
+                   SET WS-CURR-TABLE-FULL TO TRUE
+               ELSE
+                   ADD 1 TO WS-CURR-COUNT
+                   MOVE WS-CURR-COUNT TO WS-FIND-IDX
+                   MOVE TRANS-CURRENCY-CODE TO WS-CURR-CODE(WS-FIND-IDX)
+                   MOVE 0 TO WS-CURR-TOTAL(WS-FIND-IDX)
+               END-IF
+           END-IF.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE TRANS-AMOUNT TO TRANS-AMOUNT-EDIT
+           MOVE WS-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO REPORT-RECORD
+      *    REC# cites WS-PHYS-REC-COUNT, the same true file position
+      *    the exception file and audit log cite, so a reader can
+      *    cross-reference a report line against those logs by REC#.
+           STRING WS-PHYS-REC-COUNT "  " TRANS-AMOUNT-EDIT "  "
+               TRANS-DC-IND "   " TRANS-CURRENCY-CODE "  "
+               WS-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       3000-WRITE-TOTAL-LINES.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "RECORD COUNT: " WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "REJECTED TRANSACTIONS: " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "PER-CURRENCY TOTALS (ACTUAL BALANCES):"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+               UNTIL WS-CURR-IDX > WS-CURR-COUNT
+               MOVE WS-CURR-TOTAL(WS-CURR-IDX) TO WS-CURR-TOTAL-EDIT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "CURRENCY " WS-CURR-CODE(WS-CURR-IDX)
+                   " TOTAL " WS-CURR-TOTAL-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+           IF WS-CURR-SUSPENSE-TOTAL NOT = 0
+               MOVE WS-CURR-SUSPENSE-TOTAL
+                   TO WS-CURR-SUSPENSE-TOTAL-EDIT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "CURRENCY UNALLOCATED (NOT IN A CURRENCY TOTAL "
+                   "ABOVE, ALREADY INCLUDED IN CONTROL TOTAL): "
+                   WS-CURR-SUSPENSE-TOTAL-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           MOVE WS-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "ALL-CURRENCY CLOSING CONTROL TOTAL "
+               "(NOT A CASH BALANCE): " WS-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       4000-CAPTURE-TRAILER.
+           MOVE TRAILER-CONTROL-TOTAL TO WS-TRAILER-CONTROL-TOTAL
+           MOVE TRAILER-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT
+           SET WS-TRAILER-SEEN TO TRUE.
+
+       4100-RECONCILE-CONTROL-TOTALS.
+      *    The trailer's control total/count were struck over every
+      *    detail record on the extract, including ones this run
+      *    rejects (WS-REJECT-COUNT/WS-REJECT-TOTAL) or diverts to
+      *    suspense on a size error (WS-SUSPENSE-TOTAL) -- those
+      *    records never reached WS-AMOUNT/WS-RECORD-COUNT, so they
+      *    have to be added back in here or every run with so much as
+      *    one legitimate reject/suspense
+      *    entry would falsely report a mismatch.
+           COMPUTE WS-RECONCILE-COUNT =
+               WS-RECORD-COUNT + WS-REJECT-COUNT
+           COMPUTE WS-RECONCILE-TOTAL =
+               WS-AMOUNT + WS-SUSPENSE-TOTAL + WS-REJECT-TOTAL
+           MOVE WS-RECONCILE-TOTAL TO WS-RECONCILE-TOTAL-EDIT
+           MOVE WS-TRAILER-CONTROL-TOTAL
+               TO WS-TRAILER-CONTROL-TOTAL-EDIT
+           MOVE SPACES TO REPORT-RECORD
+           IF NOT WS-TRAILER-SEEN
+               STRING "*** NO TRAILER RECORD FOUND - NOT RECONCILED ***"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               DISPLAY "DLYACCUM - WARNING: NO TRAILER RECORD FOUND"
+           ELSE
+               IF WS-RECONCILE-TOTAL = WS-TRAILER-CONTROL-TOTAL
+                   AND WS-RECONCILE-COUNT = WS-TRAILER-RECORD-COUNT
+                   STRING "CONTROL TOTALS RECONCILE - OK  COUNT "
+                       WS-RECONCILE-COUNT " TOTAL "
+                       WS-RECONCILE-TOTAL-EDIT
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               ELSE
+                   STRING "*** CONTROL TOTAL MISMATCH *** EXPECTED "
+                       WS-TRAILER-RECORD-COUNT " "
+                       WS-TRAILER-CONTROL-TOTAL-EDIT " GOT "
+                       WS-RECONCILE-COUNT " " WS-RECONCILE-TOTAL-EDIT
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   DISPLAY "DLYACCUM - CONTROL TOTAL MISMATCH"
+               END-IF
+           END-IF.
+
+       4200-WRITE-CHECKPOINT.
+           MOVE "Y" TO CHKP-RESTART-FLAG
+           MOVE WS-AMOUNT TO CHKP-AMOUNT
+           MOVE WS-SUSPENSE-TOTAL TO CHKP-SUSPENSE-TOTAL
+           MOVE WS-RECORD-COUNT TO CHKP-RECORD-COUNT
+           MOVE WS-PHYS-REC-COUNT TO CHKP-PHYS-REC-COUNT
+           MOVE WS-REJECT-COUNT TO CHKP-REJECT-COUNT
+           MOVE WS-REJECT-TOTAL TO CHKP-REJECT-TOTAL
+           MOVE 1 TO WS-CHKP-KEY
+           REWRITE CHECKPOINT-RECORD.
+
+      *    Marks the checkpoint as finalized once 3000/4100 have
+      *    written their total and reconciliation lines to
+      *    REPORT-FILE. If the run then dies before 4300 clears the
+      *    checkpoint (e.g. an abend closing REPORT-FILE), a restart
+      *    sees CHKP-FINALIZED = "Y" and knows those lines are already
+      *    on the file -- re-running 3000/4100 would duplicate them.
+       4250-MARK-FINALIZED.
+           MOVE "Y" TO CHKP-FINALIZED
+           MOVE 1 TO WS-CHKP-KEY
+           REWRITE CHECKPOINT-RECORD.
+
+       4300-CLEAR-CHECKPOINT.
+           MOVE "N" TO CHKP-RESTART-FLAG
+           MOVE 0 TO CHKP-AMOUNT CHKP-SUSPENSE-TOTAL CHKP-RECORD-COUNT
+               CHKP-PHYS-REC-COUNT CHKP-REJECT-COUNT CHKP-REJECT-TOTAL
+           MOVE "N" TO CHKP-FINALIZED
+           MOVE 1 TO WS-CHKP-KEY
+           REWRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
